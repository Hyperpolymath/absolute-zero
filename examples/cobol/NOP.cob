@@ -3,17 +3,45 @@
       *
       * Certified Null Operation in COBOL
       *
-      * A program that does absolutely nothing at the application level.
-      * Exits with code 0 (success) without any observable side effects.
+      * A program that does almost nothing at the application level.
+      * By default it exits with code 0 (success) without any
+      * observable side effects, the same as the original CNO.
       *
       * Properties:
       * - Terminates immediately
       * - No I/O operations
       * - No data manipulation
-      * - Exit code 0
+      * - Exit code 0 by default, configurable via PARM
       *
       * Compile: cobc -x NOP.cob
       * Run: ./NOP
+      * Run: ./NOP RC0004        (exits with return code 4)
+      *
+      * Every run also drops one heartbeat record onto CONTROL-LOG, so
+      * operations can confirm from the log that this placeholder step
+      * actually executed inside the batch window.
+      *
+      * Before that, it reads the one-record PROCESSING-DATE-CTL
+      * control file and compares its cycle date against today's
+      * system date. A mismatch means operations meant to run a
+      * different cycle than the one about to execute, so NOP returns
+      * RC 8 to stop the step chain before any real program touches
+      * files. An explicit RCnnnn PARM still wins, for deliberate
+      * COND-code testing.
+      *
+      * Every run also writes its raw PARM string, job name, SYSIN
+      * content (if any), and timestamp to AUDIT-TRAIL, so auditors
+      * can see what parameters and input this step ran with instead
+      * of scraping job logs.
+      *
+      * Cycle-id, run-date, run-shift, and last-status are carried in
+      * the shared JOB-CONTROL-RECORD (COPY JOBCTL), the same layout
+      * every other program in this stream uses, so restart logic,
+      * reporting, and reconciliation all agree on one definition.
+      * When CALLed in-process by NOPDRV, the PARM is instead picked up
+      * from the shared STEP-PARM-AREA (COPY STEPARM); see 1000-GET-PARM.
+      *
+      * Compile: cobc -x -I copybooks NOP.cob
       *
       * Historical context:
       * COBOL (COmmon Business-Oriented Language) was developed in 1959
@@ -32,24 +60,217 @@
 
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-LOG-FILE ASSIGN TO CTLLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTLLOG-STATUS.
+
+           SELECT PROCESSING-DATE-CTL-FILE ASSIGN TO CYCLECTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CYCLECTL-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO AUDITTRL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITTRL-STATUS.
+
+           SELECT SYSIN-FILE ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SYSIN-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      *
+      * One heartbeat record per execution: who ran, what step, when.
+      *
+       FD  CONTROL-LOG-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-LOG-RECORD.
+           05  CLR-JOB-NAME            PIC X(8).
+           05  CLR-STEP-NAME           PIC X(8).
+           05  CLR-RUN-TIMESTAMP       PIC X(26).
+      *
+      * The cycle date operations intended to process, one record.
+      *
+       FD  PROCESSING-DATE-CTL-FILE
+           RECORDING MODE IS F.
+       01  PROCESSING-DATE-CTL.
+           05  PDC-CYCLE-DATE          PIC 9(8).
+           05  PDC-CYCLE-ID            PIC X(8).
+      *
+      * What ran, with what PARM, and when, for the auditors.
+      *
+       FD  AUDIT-TRAIL-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-TRAIL-RECORD.
+           05  ATR-JOB-NAME            PIC X(8).
+           05  ATR-PARM-STRING         PIC X(80).
+           05  ATR-SYSIN-DATA          PIC X(80).
+           05  ATR-RUN-TIMESTAMP       PIC X(26).
+      *
+      * Optional input card(s) this step ran with, logged to the audit
+      * trail alongside the PARM. Most runs have no SYSIN at all.
+      *
+       FD  SYSIN-FILE
+           RECORDING MODE IS F.
+       01  SYSIN-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *
+      * Heartbeat identification. NOP has no JCL job/step context of
+      * its own to read, so these identify the placeholder itself.
+      *
+       01  WS-JOB-NAME                 PIC X(8) VALUE "NOP".
+       01  WS-STEP-NAME                PIC X(8) VALUE "NOP".
+      *
+      * Cycle-date validation.
+      *
+       01  WS-CYCLECTL-STATUS          PIC X(2).
+       01  WS-SYSTEM-DATE              PIC 9(8).
+       01  WS-DATE-MISMATCH            PIC X(1) VALUE "N".
+           88 DATE-MISMATCH-FOUND          VALUE "Y".
+       01  WS-CTLLOG-STATUS            PIC X(2).
+       01  WS-AUDITTRL-STATUS          PIC X(2).
+       01  WS-SYSIN-STATUS             PIC X(2).
+       01  WS-SYSIN-DATA               PIC X(80) VALUE SPACES.
+      *
+      * Shared job-control record (cycle-id, run-date, run-shift,
+      * last-status) common to every program in this job stream.
+      *
+       COPY JOBCTL.
+      *
+      * Shared step-parameter handoff area; see STEPARM.cpy.
+      *
+       COPY STEPARM.
+      *
+      * PARM handling for return-code-driven testing.
+      * A PARM of the form RCnnnn sets the STOP RUN return code to
+      * nnnn, so a step can be parked in test JCL purely to exercise
+      * COND-code branching in downstream steps. Any other PARM value,
+      * or no PARM at all, leaves the return code at zero.
+      *
+       01  WS-PARM-STRING              PIC X(80) VALUE SPACES.
+       01  WS-RETURN-CODE              PIC S9(4) COMP VALUE 0.
+       01  WS-RC-PREFIX                PIC X(2).
+       01  WS-RC-DIGITS                PIC 9(4).
+       01  WS-RC-FROM-PARM             PIC X(1) VALUE "N".
+           88 RC-SET-BY-PARM               VALUE "Y".
+       01  WS-RUN-TIMESTAMP            PIC X(26).
 
        PROCEDURE DIVISION.
-           STOP RUN.
+
+       0000-MAIN.
+           PERFORM 1000-GET-PARM
+           PERFORM 1500-READ-SYSIN
+           PERFORM 2000-DERIVE-RETURN-CODE
+           PERFORM 2500-VALIDATE-CYCLE-DATE
+           PERFORM 3000-WRITE-HEARTBEAT
+           PERFORM 3500-WRITE-AUDIT-TRAIL
+           GOBACK RETURNING WS-RETURN-CODE.
+
+       1000-GET-PARM.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+      *    SPA-PARM-STRING is EXTERNAL, so it starts out low-values,
+      *    not spaces (VALUE clauses aren't allowed on EXTERNAL items);
+      *    only fall back to it once NOPDRV has actually set it, or a
+      *    standalone run with no PARM would overwrite a legitimately
+      *    blank WS-PARM-STRING with NULs.
+           IF WS-PARM-STRING = SPACES
+               AND SPA-PARM-STRING NOT = LOW-VALUES
+               MOVE SPA-PARM-STRING TO WS-PARM-STRING
+           END-IF.
+
+       1500-READ-SYSIN.
+           OPEN INPUT SYSIN-FILE
+           IF WS-SYSIN-STATUS = "00"
+               READ SYSIN-FILE
+                   NOT AT END
+                       MOVE SYSIN-RECORD TO WS-SYSIN-DATA
+               END-READ
+               CLOSE SYSIN-FILE
+           END-IF.
+
+       2000-DERIVE-RETURN-CODE.
+           IF WS-PARM-STRING NOT = SPACES
+               MOVE WS-PARM-STRING(1:2) TO WS-RC-PREFIX
+               IF WS-RC-PREFIX = "RC"
+                   AND WS-PARM-STRING(3:4) IS NUMERIC
+                   MOVE WS-PARM-STRING(3:4) TO WS-RC-DIGITS
+                   MOVE WS-RC-DIGITS TO WS-RETURN-CODE
+                   SET RC-SET-BY-PARM TO TRUE
+               END-IF
+           END-IF.
+
+       2500-VALIDATE-CYCLE-DATE.
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+           MOVE WS-SYSTEM-DATE TO JCR-RUN-DATE
+           OPEN INPUT PROCESSING-DATE-CTL-FILE
+           IF WS-CYCLECTL-STATUS = "00"
+               READ PROCESSING-DATE-CTL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PDC-CYCLE-ID TO JCR-CYCLE-ID
+                       IF PDC-CYCLE-DATE NOT = WS-SYSTEM-DATE
+                           SET DATE-MISMATCH-FOUND TO TRUE
+                       END-IF
+               END-READ
+               CLOSE PROCESSING-DATE-CTL-FILE
+           END-IF
+           MOVE WS-STEP-NAME TO JCR-LAST-STEP
+           IF DATE-MISMATCH-FOUND
+               MOVE "DATEMISM" TO JCR-LAST-STATUS
+           ELSE
+               MOVE "OK" TO JCR-LAST-STATUS
+           END-IF
+           IF DATE-MISMATCH-FOUND AND NOT RC-SET-BY-PARM
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF.
+
+       3000-WRITE-HEARTBEAT.
+           ACCEPT WS-RUN-TIMESTAMP FROM TIME
+      *    CONTROL-LOG accumulates one heartbeat per execution; EXTEND
+      *    appends, falling back to OUTPUT the first time the file
+      *    doesn't exist yet.
+           OPEN EXTEND CONTROL-LOG-FILE
+           IF WS-CTLLOG-STATUS NOT = "00"
+               OPEN OUTPUT CONTROL-LOG-FILE
+           END-IF
+           MOVE WS-JOB-NAME TO CLR-JOB-NAME
+           MOVE WS-STEP-NAME TO CLR-STEP-NAME
+           MOVE WS-RUN-TIMESTAMP TO CLR-RUN-TIMESTAMP
+           WRITE CONTROL-LOG-RECORD
+           CLOSE CONTROL-LOG-FILE.
+
+       3500-WRITE-AUDIT-TRAIL.
+      *    AUDIT-TRAIL accumulates one record per execution; same
+      *    EXTEND-with-OUTPUT-fallback pattern as CONTROL-LOG above.
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-AUDITTRL-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF
+           MOVE WS-JOB-NAME TO ATR-JOB-NAME
+           MOVE WS-PARM-STRING TO ATR-PARM-STRING
+           MOVE WS-SYSIN-DATA TO ATR-SYSIN-DATA
+           MOVE WS-RUN-TIMESTAMP TO ATR-RUN-TIMESTAMP
+           WRITE AUDIT-TRAIL-RECORD
+           CLOSE AUDIT-TRAIL-FILE.
 
       *
       * Verification notes:
       * - COBOL runtime initializes file handlers
-      * - Memory is allocated for working storage (none here)
-      * - At application level: CNO
+      * - Memory is allocated for working storage (PARM buffer only)
+      * - At application level: CNO, with an optional operator-chosen
+      *   return code
       * - At system level: I/O subsystem initialization
       *
       * The four divisions (IDENTIFICATION, ENVIRONMENT, DATA, PROCEDURE)
       * represent COBOL's structured approach to program organization.
       * Even this minimal program shows this structure.
       *
-      * STOP RUN terminates the program and returns control to the OS.
-      * In modern COBOL, this is equivalent to exit code 0.
+      * STOP RUN RETURNING terminates the program and returns the given
+      * value as the program's condition code to the calling JCL step
+      * or shell.
       *
       * Legacy notes:
       * - COBOL programs often process millions of transactions daily
