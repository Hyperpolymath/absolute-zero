@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOPGATE.
+      *
+      * Control-file-driven job gate, built on the NOP no-op shape.
+      *
+      * Today "skip this step" means an operator commenting a line
+      * out of the JCL by hand under time pressure. NOPGATE replaces
+      * that with a control record: it looks up the named step on
+      * GATE-CTL and returns one of two distinct codes, so a
+      * downstream COND test can decide whether the real step runs.
+      * Every skip is also logged to EXCEPTIONS-RPT, so schedule
+      * changes show up on the morning run-review report instead of
+      * living only in a control file nobody reads.
+      *
+      * PARM: STEP=stepname         the step being gated (required)
+      *
+      * Return codes:
+      *   0  RUN    - no matching GATE-CTL record, or it says run
+      *   4  SKIP   - GATE-CTL says this step should be skipped
+      *
+      * Run-date and last-step/status are carried in the shared
+      * JOB-CONTROL-RECORD (COPY JOBCTL), the same layout every other
+      * program in this stream uses. When CALLed in-process by NOPDRV,
+      * the PARM is instead picked up from the shared STEP-PARM-AREA
+      * (COPY STEPARM); see 1000-GET-PARM.
+      *
+      * Compile: cobc -x -I copybooks NOPGATE.cob
+      * Run:     ./NOPGATE STEP=STEP0050
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GATE-CTL-FILE ASSIGN TO GATECTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GATECTL-STATUS.
+
+           SELECT EXCEPTIONS-RPT-FILE ASSIGN TO EXCPRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCPRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      * One record per controlled step: should it run this cycle?
+      *
+       FD  GATE-CTL-FILE
+           RECORDING MODE IS F.
+       01  GATE-CTL-RECORD.
+           05  GTC-STEP-NAME           PIC X(8).
+           05  GTC-RUN-FLAG            PIC X(1).
+      *
+      * One record per step NOPGATE actually suppressed this run.
+      *
+       FD  EXCEPTIONS-RPT-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTIONS-RPT-RECORD.
+           05  EXR-STEP-NAME           PIC X(8).
+           05  EXR-REASON              PIC X(40).
+           05  EXR-RUN-TIMESTAMP       PIC X(26).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PARM-STRING              PIC X(80) VALUE SPACES.
+       01  WS-STEP-PREFIX              PIC X(5).
+       01  WS-TARGET-STEP              PIC X(8) VALUE SPACES.
+       01  WS-GATECTL-STATUS           PIC X(2).
+       01  WS-MATCH-FOUND              PIC X(1) VALUE "N".
+           88 GATE-RECORD-FOUND            VALUE "Y".
+       01  WS-SKIP-STEP                PIC X(1) VALUE "N".
+           88 STEP-IS-SKIPPED              VALUE "Y".
+       01  WS-RETURN-CODE              PIC S9(4) COMP VALUE 0.
+       01  WS-RUN-TIMESTAMP            PIC X(26).
+       01  WS-EXCPRPT-STATUS           PIC X(2).
+      *
+      * Shared job-control record common to every program in this
+      * job stream.
+      *
+       COPY JOBCTL.
+      *
+      * Shared step-parameter handoff area; see STEPARM.cpy.
+      *
+       COPY STEPARM.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-GET-PARM
+           PERFORM 2000-LOOKUP-GATE-CTL
+           IF STEP-IS-SKIPPED
+               MOVE 4 TO WS-RETURN-CODE
+               PERFORM 3000-WRITE-EXCEPTION
+           END-IF
+           GOBACK RETURNING WS-RETURN-CODE.
+
+       1000-GET-PARM.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+      *    SPA-PARM-STRING is EXTERNAL, so it starts out low-values,
+      *    not spaces (VALUE clauses aren't allowed on EXTERNAL items);
+      *    only fall back to it once NOPDRV has actually set it, or a
+      *    standalone run with no PARM would overwrite a legitimately
+      *    blank WS-PARM-STRING with NULs.
+           IF WS-PARM-STRING = SPACES
+               AND SPA-PARM-STRING NOT = LOW-VALUES
+               MOVE SPA-PARM-STRING TO WS-PARM-STRING
+           END-IF
+           MOVE WS-PARM-STRING(1:5) TO WS-STEP-PREFIX
+           IF WS-STEP-PREFIX = "STEP="
+               MOVE WS-PARM-STRING(6:8) TO WS-TARGET-STEP
+           END-IF.
+
+       2000-LOOKUP-GATE-CTL.
+           OPEN INPUT GATE-CTL-FILE
+           IF WS-GATECTL-STATUS = "00"
+               PERFORM UNTIL GATE-RECORD-FOUND
+                   READ GATE-CTL-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF GTC-STEP-NAME = WS-TARGET-STEP
+                               SET GATE-RECORD-FOUND TO TRUE
+                               IF GTC-RUN-FLAG = "N"
+                                   SET STEP-IS-SKIPPED TO TRUE
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE GATE-CTL-FILE
+           END-IF
+           ACCEPT JCR-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-TARGET-STEP TO JCR-LAST-STEP
+           IF STEP-IS-SKIPPED
+               MOVE "SKIP" TO JCR-LAST-STATUS
+           ELSE
+               MOVE "RUN" TO JCR-LAST-STATUS
+           END-IF.
+
+       3000-WRITE-EXCEPTION.
+           ACCEPT WS-RUN-TIMESTAMP FROM TIME
+      *    EXCEPTIONS-RPT is shared with other programs in this stream
+      *    (e.g. NOPDSBL) and accumulates one record per suppressed
+      *    step; EXTEND appends, falling back to OUTPUT the first time
+      *    the file doesn't exist yet.
+           OPEN EXTEND EXCEPTIONS-RPT-FILE
+           IF WS-EXCPRPT-STATUS NOT = "00"
+               OPEN OUTPUT EXCEPTIONS-RPT-FILE
+           END-IF
+           MOVE WS-TARGET-STEP TO EXR-STEP-NAME
+           MOVE "SKIPPED BY GATE-CTL" TO EXR-REASON
+           MOVE WS-RUN-TIMESTAMP TO EXR-RUN-TIMESTAMP
+           WRITE EXCEPTIONS-RPT-RECORD
+           CLOSE EXCEPTIONS-RPT-FILE.
