@@ -0,0 +1,15 @@
+      *
+      * STEPARM.cpy - shared EXTERNAL step-parameter handoff area.
+      *
+      * A step launched from real JCL gets its PARM from the EXEC
+      * statement, read here via ACCEPT FROM COMMAND-LINE. A step
+      * CALLed in-process by NOPDRV has no command line of its own, so
+      * NOPDRV moves the PARM it would otherwise have put in the JCL
+      * into this EXTERNAL area before each CALL. Programs in this
+      * stream fall back to it whenever COMMAND-LINE comes back empty,
+      * so the same PARM-driven behavior (RCnnnn, STEP=stepname, ...)
+      * works whether a step runs standalone or as part of a driven
+      * restart.
+      *
+       01  STEP-PARM-AREA EXTERNAL.
+           05  SPA-PARM-STRING         PIC X(80).
