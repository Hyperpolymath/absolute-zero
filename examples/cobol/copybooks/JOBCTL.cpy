@@ -0,0 +1,20 @@
+      *
+      * JOBCTL.cpy - shared job-control record for the NOP job stream.
+      *
+      * Every program in this stream COPYs this into its WORKING-
+      * STORAGE SECTION instead of inventing its own idea of cycle-id
+      * or run-date, so restart logic, reporting, and reconciliation
+      * all agree on the same fields.
+      *
+      * Declared EXTERNAL so every program that COPYs it shares one
+      * live copy of the record for the life of the run unit: when
+      * NOPDRV CALLs programs in sequence, a field one of them sets is
+      * visible to every program CALLed after it, which is what makes
+      * "reconciliation" real rather than just a common layout.
+      *
+       01  JOB-CONTROL-RECORD EXTERNAL.
+           05  JCR-CYCLE-ID            PIC X(8).
+           05  JCR-RUN-DATE            PIC 9(8).
+           05  JCR-RUN-SHIFT           PIC X(1).
+           05  JCR-LAST-STEP           PIC X(8).
+           05  JCR-LAST-STATUS         PIC X(8).
