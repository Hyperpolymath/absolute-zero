@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOPSTART.
+      *
+      * Start-of-run SLA marker, built on the NOP no-op shape.
+      *
+      * Placed as the first step of the nightly batch window. Stamps
+      * one record onto PERF-LOG naming the job and the time NOPSTART
+      * was reached. Paired with NOPEND at the tail of the stream, the
+      * elapsed time between the first and last PERF-LOG record is the
+      * cycle's SLA measurement, instead of an operator hand-timing it
+      * off the console.
+      *
+      * Run-date and last-step/status are carried in the shared
+      * JOB-CONTROL-RECORD (COPY JOBCTL), the same layout every other
+      * program in this stream uses.
+      *
+      * Compile: cobc -x -I copybooks NOPSTART.cob
+      * Run:     ./NOPSTART
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERF-LOG-FILE ASSIGN TO PERFLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PERFLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      * One marker record per bracket endpoint: which end, and when.
+      *
+       FD  PERF-LOG-FILE
+           RECORDING MODE IS F.
+       01  PERF-LOG-RECORD.
+           05  PLR-JOB-NAME            PIC X(8).
+           05  PLR-MARKER              PIC X(5).
+           05  PLR-RUN-TIMESTAMP       PIC X(26).
+
+       WORKING-STORAGE SECTION.
+       01  WS-JOB-NAME                 PIC X(8) VALUE "NOPSTART".
+       01  WS-RUN-TIMESTAMP            PIC X(26).
+       01  WS-PERFLOG-STATUS           PIC X(2).
+      *
+      * Shared job-control record common to every program in this
+      * job stream.
+      *
+       COPY JOBCTL.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-WRITE-START-MARKER
+           GOBACK.
+
+       1000-WRITE-START-MARKER.
+           ACCEPT WS-RUN-TIMESTAMP FROM TIME
+           ACCEPT JCR-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-JOB-NAME TO JCR-LAST-STEP
+           MOVE "STARTED" TO JCR-LAST-STATUS
+           OPEN OUTPUT PERF-LOG-FILE
+           IF WS-PERFLOG-STATUS NOT = "00"
+               DISPLAY "NOPSTART: WARNING - could not open PERFLOG, "
+                   "status " WS-PERFLOG-STATUS
+           END-IF
+           MOVE WS-JOB-NAME TO PLR-JOB-NAME
+           MOVE "START" TO PLR-MARKER
+           MOVE WS-RUN-TIMESTAMP TO PLR-RUN-TIMESTAMP
+           WRITE PERF-LOG-RECORD
+           CLOSE PERF-LOG-FILE.
