@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOPDRV.
+      *
+      * Restart driver for the NOP job stream.
+      *
+      * Restarting the overnight cycle today means an operator
+      * figuring out by hand which JCL step to resume from, then
+      * re-keying PARMs for each downstream program. NOPDRV replaces
+      * that: it reads the RESTART-CTL checkpoint left by NOPCHK and
+      * the shared JOB-CONTROL-RECORD, then CALLs each real program in
+      * the stream's fixed step sequence, skipping every step up to
+      * and including the last one checkpointed as complete. Restart
+      * becomes "rerun NOPDRV" instead of manual step surgery at 3am.
+      *
+      * If RESTART-CTL is absent or empty, or its checkpointed cycle
+      * date is not today's, NOPDRV treats it as no checkpoint and
+      * runs every step in the sequence, i.e. this is also how the
+      * stream runs cold. Once every step in the table has been run,
+      * NOPDRV clears RESTART-CTL itself, so a plain rerun the next
+      * night also starts cold instead of forever skipping ahead to
+      * whatever NOPCHK last checkpointed. If a checkpointed step name
+      * doesn't match any entry in STEP-TABLE, that's treated as a
+      * broken checkpoint, not "run nothing": NOPDRV DISPLAYs an error
+      * and returns RC 8 without CALLing any step.
+      *
+      * Each CALLed program gets its PARM (e.g. "STEP=stepname") via
+      * the shared STEP-PARM-AREA (COPY STEPARM) rather than on a
+      * command line it doesn't have, so PARM-driven steps like
+      * NOPCHK and NOPGATE behave the same whether launched from JCL
+      * or driven here.
+      *
+      * NOPGATE's RC 4 (SKIP) is honored by skipping the table entry
+      * immediately following it, the same way a downstream COND test
+      * would under real JCL; any other return code just continues.
+      *
+      * Build: NOPDRV CALLs each step by program name at runtime, so
+      * the callees must be built as dynamically loadable modules, not
+      * the standalone executables their own "Compile: cobc -x" header
+      * lines produce for running them on their own:
+      *
+      *   cobc -m -std=ibm -I copybooks NOPSTART.cob NOP.cob NOPCHK.cob \
+      *       NOPGATE.cob NOPDSBL.cob NOPEND.cob
+      *   cobc -x -std=ibm -I copybooks NOPDRV.cob
+      *   export COB_LIBRARY_PATH=.
+      *   ./NOPDRV
+      *
+      * The .so GnuCOBOL produces must be named after the bare program
+      * name (e.g. NOPSTART.so, not libNOPSTART.so) for dynamic CALL
+      * to find it via COB_LIBRARY_PATH. The -m and -x builds must use
+      * the same -std; a dialect mismatch between them has been
+      * observed to corrupt unrelated EXTERNAL/file state at runtime
+      * instead of failing loudly, so this is not optional polish.
+      * Run:     ./NOPDRV
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESTART-CTL-FILE ASSIGN TO RESTCTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTCTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      * Checkpoint record written by NOPCHK: the last step known
+      * complete when the stream last stopped.
+      *
+       FD  RESTART-CTL-FILE
+           RECORDING MODE IS F.
+       01  RESTART-CTL-RECORD.
+           05  RCR-JOB-ID               PIC X(8).
+           05  RCR-LAST-COMPLETED-STEP  PIC X(8).
+           05  RCR-CYCLE-DATE           PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+      *
+      * The stream's fixed step sequence: step name and the real
+      * program to CALL for it. Extend this table as steps are added
+      * to the stream.
+      *
+       01  STEP-TABLE.
+           05  STEP-ENTRY OCCURS 6 TIMES.
+               10  STE-STEP-NAME        PIC X(8).
+               10  STE-PROGRAM-NAME     PIC X(8).
+       01  STEP-TABLE-VALUES.
+           05  FILLER PIC X(16) VALUE "STEP0010NOPSTART".
+           05  FILLER PIC X(16) VALUE "STEP0020NOP     ".
+           05  FILLER PIC X(16) VALUE "STEP0030NOPCHK  ".
+           05  FILLER PIC X(16) VALUE "STEP0040NOPGATE ".
+           05  FILLER PIC X(16) VALUE "STEP0090NOPDSBL ".
+           05  FILLER PIC X(16) VALUE "STEP0099NOPEND  ".
+
+       01  WS-RESTCTL-STATUS            PIC X(2).
+       01  WS-LAST-COMPLETED-STEP       PIC X(8) VALUE SPACES.
+       01  WS-RESUMING                  PIC X(1) VALUE "N".
+           88 RESUME-IN-PROGRESS            VALUE "Y".
+       01  WS-STEP-INDEX                PIC S9(4) COMP VALUE 0.
+       01  WS-SYSTEM-DATE               PIC 9(8).
+       01  WS-STEP-RC                   PIC S9(4) COMP VALUE 0.
+       01  WS-DRIVER-RC                 PIC S9(4) COMP VALUE 0.
+       01  WS-SKIP-NEXT-STEP            PIC X(1) VALUE "N".
+           88 SKIP-NEXT-STEP                VALUE "Y".
+       01  WS-CALL-PARM                 PIC X(80) VALUE SPACES.
+      *
+      * Shared job-control record common to every program in this
+      * job stream.
+      *
+       COPY JOBCTL.
+      *
+      * Shared step-parameter handoff area; see STEPARM.cpy.
+      *
+       COPY STEPARM.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           MOVE STEP-TABLE-VALUES TO STEP-TABLE
+           PERFORM 1000-READ-CHECKPOINT
+           PERFORM 2000-RUN-STEPS
+           IF RESUME-IN-PROGRESS
+      *        Loop ran out without ever matching WS-LAST-COMPLETED-STEP
+      *        against STEP-TABLE: a broken/foreign checkpoint. Fail
+      *        loudly instead of silently running nothing.
+               DISPLAY "NOPDRV: ERROR - checkpointed step '"
+                   WS-LAST-COMPLETED-STEP
+                   "' not found in STEP-TABLE; no steps were run"
+               MOVE 8 TO WS-DRIVER-RC
+           ELSE
+               PERFORM 2900-RESET-CHECKPOINT
+           END-IF
+           GOBACK RETURNING WS-DRIVER-RC.
+
+       1000-READ-CHECKPOINT.
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+           OPEN INPUT RESTART-CTL-FILE
+           IF WS-RESTCTL-STATUS = "00"
+               READ RESTART-CTL-FILE
+                   NOT AT END
+      *                A checkpoint from a prior cycle date is stale,
+      *                not a resume point for today; ignore it.
+                       IF RCR-CYCLE-DATE = WS-SYSTEM-DATE
+                           MOVE RCR-LAST-COMPLETED-STEP
+                               TO WS-LAST-COMPLETED-STEP
+                           MOVE RCR-CYCLE-DATE TO JCR-RUN-DATE
+                       END-IF
+               END-READ
+               CLOSE RESTART-CTL-FILE
+           END-IF
+           IF WS-LAST-COMPLETED-STEP NOT = SPACES
+               SET RESUME-IN-PROGRESS TO TRUE
+           END-IF.
+
+       2000-RUN-STEPS.
+           PERFORM VARYING WS-STEP-INDEX FROM 1 BY 1
+                   UNTIL WS-STEP-INDEX > 6
+               IF RESUME-IN-PROGRESS
+                   IF STE-STEP-NAME(WS-STEP-INDEX)
+                           = WS-LAST-COMPLETED-STEP
+                       MOVE "N" TO WS-RESUMING
+                   END-IF
+               ELSE
+                   IF SKIP-NEXT-STEP
+                       DISPLAY "NOPDRV: skipping "
+                           STE-STEP-NAME(WS-STEP-INDEX)
+                           " (" STE-PROGRAM-NAME(WS-STEP-INDEX)
+                           ") - gated SKIP from prior step"
+                       MOVE "N" TO WS-SKIP-NEXT-STEP
+                   ELSE
+                       PERFORM 2100-CALL-STEP
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       2100-CALL-STEP.
+           DISPLAY "NOPDRV: running " STE-STEP-NAME(WS-STEP-INDEX)
+               " (" STE-PROGRAM-NAME(WS-STEP-INDEX) ")"
+      *    Build the PARM in a local WORKING-STORAGE field first and
+      *    only then MOVE it into the EXTERNAL SPA-PARM-STRING, rather
+      *    than STRINGing straight from a subscripted table element
+      *    into the EXTERNAL item.
+           MOVE SPACES TO WS-CALL-PARM
+           STRING "STEP=" STE-STEP-NAME(WS-STEP-INDEX)
+               DELIMITED BY SIZE INTO WS-CALL-PARM
+           MOVE WS-CALL-PARM TO SPA-PARM-STRING
+           CALL STE-PROGRAM-NAME(WS-STEP-INDEX) RETURNING WS-STEP-RC
+           MOVE STE-STEP-NAME(WS-STEP-INDEX) TO JCR-LAST-STEP
+           MOVE "COMPLETE" TO JCR-LAST-STATUS
+           IF WS-STEP-RC = 4
+      *        RC 4 is NOPGATE's SKIP code; honor it by skipping the
+      *        very next table entry, the same way a downstream COND
+      *        test would under real JCL.
+               SET SKIP-NEXT-STEP TO TRUE
+           END-IF.
+
+       2900-RESET-CHECKPOINT.
+      *    The whole table just ran to completion; clear RESTART-CTL
+      *    so the next cold-start invocation doesn't see today's
+      *    now-stale "last completed step" and skip ahead again.
+           OPEN OUTPUT RESTART-CTL-FILE
+           CLOSE RESTART-CTL-FILE.
