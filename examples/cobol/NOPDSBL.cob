@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOPDSBL.
+      *
+      * Disabled-step stub, built on the NOP no-op shape.
+      *
+      * Swapping a real step's PROGRAM-ID out for plain NOP leaves no
+      * trace that anything was suppressed. NOPDSBL replaces that: it
+      * writes a record to EXCEPTIONS-RPT naming the real step being
+      * suppressed and why, so the morning run-review report shows
+      * every disabled step explicitly instead of someone noticing
+      * three weeks later that a report quietly stopped generating.
+      *
+      * PARM: STEP=stepname         the real step being suppressed
+      *       REASON=text           why it is suppressed, up to the
+      *                             remainder of the PARM string
+      * If no PARM is given, STEP and REASON are read from the single
+      * DISABLED-CTL control record instead. DISABLED-CTL has no key of
+      * its own, so this fallback supports one disabled step per run;
+      * a run suppressing more than one step must pass PARM for each.
+      *
+      * Run-date and last-step/status are carried in the shared
+      * JOB-CONTROL-RECORD (COPY JOBCTL), the same layout every other
+      * program in this stream uses. When CALLed in-process by NOPDRV,
+      * the PARM is instead picked up from the shared STEP-PARM-AREA
+      * (COPY STEPARM); see 1000-GET-PARM.
+      *
+      * Compile: cobc -x -I copybooks NOPDSBL.cob
+      * Run:     ./NOPDSBL "STEP=STEP0090 REASON=report under rework"
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISABLED-CTL-FILE ASSIGN TO DSBLCTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DSBLCTL-STATUS.
+
+           SELECT EXCEPTIONS-RPT-FILE ASSIGN TO EXCPRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCPRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      * Fallback control record naming the suppressed step and reason
+      * when no PARM is supplied.
+      *
+       FD  DISABLED-CTL-FILE
+           RECORDING MODE IS F.
+       01  DISABLED-CTL-RECORD.
+           05  DSC-STEP-NAME           PIC X(8).
+           05  DSC-REASON              PIC X(40).
+      *
+      * One record per step NOPDSBL actually suppressed this run.
+      *
+       FD  EXCEPTIONS-RPT-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTIONS-RPT-RECORD.
+           05  EXR-STEP-NAME           PIC X(8).
+           05  EXR-REASON              PIC X(40).
+           05  EXR-RUN-TIMESTAMP       PIC X(26).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PARM-STRING              PIC X(80) VALUE SPACES.
+       01  WS-TARGET-STEP              PIC X(8) VALUE SPACES.
+       01  WS-REASON                   PIC X(40) VALUE SPACES.
+       01  WS-DSBLCTL-STATUS           PIC X(2).
+       01  WS-RUN-TIMESTAMP            PIC X(26).
+       01  WS-SYSTEM-DATE              PIC 9(8).
+       01  WS-STEP-POS                 PIC S9(4) COMP VALUE 0.
+       01  WS-REASON-POS               PIC S9(4) COMP VALUE 0.
+       01  WS-EXCPRPT-STATUS           PIC X(2).
+      *
+      * Shared job-control record common to every program in this
+      * job stream.
+      *
+       COPY JOBCTL.
+      *
+      * Shared step-parameter handoff area; see STEPARM.cpy.
+      *
+       COPY STEPARM.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-GET-PARM
+           IF WS-TARGET-STEP = SPACES
+               PERFORM 1500-READ-DISABLED-CTL
+           END-IF
+           PERFORM 2000-WRITE-EXCEPTION
+           GOBACK.
+
+       1000-GET-PARM.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+      *    SPA-PARM-STRING is EXTERNAL, so it starts out low-values,
+      *    not spaces (VALUE clauses aren't allowed on EXTERNAL items);
+      *    only fall back to it once NOPDRV has actually set it, or a
+      *    standalone run with no PARM would overwrite a legitimately
+      *    blank WS-PARM-STRING with NULs.
+           IF WS-PARM-STRING = SPACES
+               AND SPA-PARM-STRING NOT = LOW-VALUES
+               MOVE SPA-PARM-STRING TO WS-PARM-STRING
+           END-IF
+      *    STEP= and REASON= are located independently, the same way,
+      *    so either may appear in any order in the PARM string.
+           INSPECT WS-PARM-STRING TALLYING WS-STEP-POS
+               FOR CHARACTERS BEFORE INITIAL "STEP="
+           IF WS-STEP-POS < LENGTH OF WS-PARM-STRING
+               MOVE WS-PARM-STRING(WS-STEP-POS + 6:8) TO WS-TARGET-STEP
+           END-IF
+           INSPECT WS-PARM-STRING TALLYING WS-REASON-POS
+               FOR CHARACTERS BEFORE INITIAL "REASON="
+           IF WS-REASON-POS < LENGTH OF WS-PARM-STRING
+               MOVE WS-PARM-STRING(WS-REASON-POS + 8:)
+                   TO WS-REASON
+           END-IF.
+
+       1500-READ-DISABLED-CTL.
+           OPEN INPUT DISABLED-CTL-FILE
+           IF WS-DSBLCTL-STATUS = "00"
+               READ DISABLED-CTL-FILE
+                   NOT AT END
+                       MOVE DSC-STEP-NAME TO WS-TARGET-STEP
+                       MOVE DSC-REASON TO WS-REASON
+               END-READ
+               CLOSE DISABLED-CTL-FILE
+           END-IF.
+
+       2000-WRITE-EXCEPTION.
+           ACCEPT WS-RUN-TIMESTAMP FROM TIME
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+           MOVE WS-SYSTEM-DATE TO JCR-RUN-DATE
+           MOVE WS-TARGET-STEP TO JCR-LAST-STEP
+           MOVE "DISABLED" TO JCR-LAST-STATUS
+      *    EXCEPTIONS-RPT is shared with other programs in this stream
+      *    (e.g. NOPGATE) and accumulates one record per suppressed
+      *    step; EXTEND appends, falling back to OUTPUT the first time
+      *    the file doesn't exist yet.
+           OPEN EXTEND EXCEPTIONS-RPT-FILE
+           IF WS-EXCPRPT-STATUS NOT = "00"
+               OPEN OUTPUT EXCEPTIONS-RPT-FILE
+           END-IF
+           MOVE WS-TARGET-STEP TO EXR-STEP-NAME
+           MOVE WS-REASON TO EXR-REASON
+           MOVE WS-RUN-TIMESTAMP TO EXR-RUN-TIMESTAMP
+           WRITE EXCEPTIONS-RPT-RECORD
+           CLOSE EXCEPTIONS-RPT-FILE.
