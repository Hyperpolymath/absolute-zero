@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOPEND.
+      *
+      * End-of-run SLA marker, built on the NOP no-op shape.
+      *
+      * Placed as the last step of the nightly batch window. Appends
+      * one record onto PERF-LOG naming the job and the time NOPEND
+      * was reached. Paired with NOPSTART at the head of the stream,
+      * the elapsed time between the first and last PERF-LOG record is
+      * the cycle's SLA measurement.
+      *
+      * Run-date and last-step/status are carried in the shared
+      * JOB-CONTROL-RECORD (COPY JOBCTL), the same layout every other
+      * program in this stream uses.
+      *
+      * Compile: cobc -x -I copybooks NOPEND.cob
+      * Run:     ./NOPEND
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERF-LOG-FILE ASSIGN TO PERFLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PERFLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      * One marker record per bracket endpoint: which end, and when.
+      *
+       FD  PERF-LOG-FILE
+           RECORDING MODE IS F.
+       01  PERF-LOG-RECORD.
+           05  PLR-JOB-NAME            PIC X(8).
+           05  PLR-MARKER              PIC X(5).
+           05  PLR-RUN-TIMESTAMP       PIC X(26).
+
+       WORKING-STORAGE SECTION.
+       01  WS-JOB-NAME                 PIC X(8) VALUE "NOPEND".
+       01  WS-RUN-TIMESTAMP            PIC X(26).
+       01  WS-PERFLOG-STATUS           PIC X(2).
+      *
+      * Shared job-control record common to every program in this
+      * job stream.
+      *
+       COPY JOBCTL.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-WRITE-END-MARKER
+           GOBACK.
+
+       1000-WRITE-END-MARKER.
+           ACCEPT WS-RUN-TIMESTAMP FROM TIME
+           ACCEPT JCR-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-JOB-NAME TO JCR-LAST-STEP
+           MOVE "ENDED" TO JCR-LAST-STATUS
+      *    PERF-LOG was opened OUTPUT by NOPSTART earlier in the
+      *    stream; EXTEND appends this marker after it. If NOPSTART
+      *    never ran, fall back to OUTPUT so the end marker still
+      *    lands somewhere.
+           OPEN EXTEND PERF-LOG-FILE
+           IF WS-PERFLOG-STATUS NOT = "00"
+               OPEN OUTPUT PERF-LOG-FILE
+           END-IF
+           MOVE WS-JOB-NAME TO PLR-JOB-NAME
+           MOVE "END" TO PLR-MARKER
+           MOVE WS-RUN-TIMESTAMP TO PLR-RUN-TIMESTAMP
+           WRITE PERF-LOG-RECORD
+           CLOSE PERF-LOG-FILE.
