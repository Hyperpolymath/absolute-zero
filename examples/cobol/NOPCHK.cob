@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOPCHK.
+      *
+      * Restart-checkpoint marker, sibling of NOP.
+      *
+      * A no-op step for the job stream that leaves one trace behind:
+      * a checkpoint record on RESTART-CTL naming the job, the step
+      * that was last completed when NOPCHK was reached, and the
+      * cycle date being processed. Whoever is on call for a failed
+      * overnight run can read RESTART-CTL to see exactly which step
+      * to resume from, instead of reconstructing it from the console
+      * log.
+      *
+      * Like NOP, it takes an optional PARM of the form RCnnnn to set
+      * its own STOP RUN return code for COND-code testing.
+      *
+      * PARM: RCnnnn               sets the return code (optional)
+      *       STEP=stepname        names the last-completed step
+      *                            (defaults to NOPCHK)
+      * RCnnnn and STEP=stepname may both appear, in either order,
+      * separated by a space; each is located independently rather
+      * than anchored to a fixed position in the PARM string.
+      *
+      * Run-date and last-step are also carried in the shared
+      * JOB-CONTROL-RECORD (COPY JOBCTL), the same layout every other
+      * program in this stream uses. When CALLed in-process by NOPDRV,
+      * the PARM is instead picked up from the shared STEP-PARM-AREA
+      * (COPY STEPARM); see 1000-GET-PARM.
+      *
+      * Compile: cobc -x -I copybooks NOPCHK.cob
+      * Run:     ./NOPCHK
+      * Run:     ./NOPCHK STEP=STEP0040
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESTART-CTL-FILE ASSIGN TO RESTCTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTCTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      * One checkpoint record per execution, identifying the job, the
+      * last step known complete, and the cycle date in flight.
+      *
+       FD  RESTART-CTL-FILE
+           RECORDING MODE IS F.
+       01  RESTART-CTL-RECORD.
+           05  RCR-JOB-ID               PIC X(8).
+           05  RCR-LAST-COMPLETED-STEP  PIC X(8).
+           05  RCR-CYCLE-DATE           PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-JOB-ID                    PIC X(8) VALUE "NOPCHK".
+       01  WS-LAST-STEP                 PIC X(8) VALUE "NOPCHK".
+       01  WS-CYCLE-DATE                PIC 9(8).
+      *
+      * PARM handling, same RCnnnn convention as NOP, plus an optional
+      * STEP=stepname override for the checkpointed step name.
+      *
+       01  WS-PARM-STRING               PIC X(80) VALUE SPACES.
+       01  WS-RETURN-CODE               PIC S9(4) COMP VALUE 0.
+       01  WS-RC-DIGITS                 PIC 9(4).
+       01  WS-RC-POS                    PIC S9(4) COMP VALUE 0.
+       01  WS-STEP-POS                  PIC S9(4) COMP VALUE 0.
+       01  WS-RESTCTL-STATUS            PIC X(2).
+      *
+      * Shared job-control record common to every program in this
+      * job stream.
+      *
+       COPY JOBCTL.
+      *
+      * Shared step-parameter handoff area; see STEPARM.cpy.
+      *
+       COPY STEPARM.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-GET-PARM
+           PERFORM 2000-DERIVE-RETURN-CODE
+           PERFORM 3000-WRITE-CHECKPOINT
+           GOBACK RETURNING WS-RETURN-CODE.
+
+       1000-GET-PARM.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+      *    SPA-PARM-STRING is EXTERNAL, so it starts out low-values,
+      *    not spaces (VALUE clauses aren't allowed on EXTERNAL items);
+      *    only fall back to it once NOPDRV has actually set it, or a
+      *    standalone run with no PARM would overwrite a legitimately
+      *    blank WS-PARM-STRING with NULs.
+           IF WS-PARM-STRING = SPACES
+               AND SPA-PARM-STRING NOT = LOW-VALUES
+               MOVE SPA-PARM-STRING TO WS-PARM-STRING
+           END-IF.
+
+       2000-DERIVE-RETURN-CODE.
+      *    RC and STEP= are located independently so either, both (in
+      *    either order), or neither may appear in the PARM string. RC
+      *    is only recognized at the start of the string or right
+      *    after a space, and only when followed immediately by 4
+      *    digits, so a step name that merely contains the letters
+      *    "RC" (e.g. "ARCH0010") cannot false-match.
+           IF WS-PARM-STRING(1:2) = "RC"
+               AND WS-PARM-STRING(3:4) IS NUMERIC
+               MOVE WS-PARM-STRING(3:4) TO WS-RC-DIGITS
+               MOVE WS-RC-DIGITS TO WS-RETURN-CODE
+           ELSE
+               INSPECT WS-PARM-STRING TALLYING WS-RC-POS
+                   FOR CHARACTERS BEFORE INITIAL " RC"
+               IF WS-RC-POS < LENGTH OF WS-PARM-STRING
+                   AND WS-PARM-STRING(WS-RC-POS + 4:4) IS NUMERIC
+                   MOVE WS-PARM-STRING(WS-RC-POS + 4:4)
+                       TO WS-RC-DIGITS
+                   MOVE WS-RC-DIGITS TO WS-RETURN-CODE
+               END-IF
+           END-IF
+           INSPECT WS-PARM-STRING TALLYING WS-STEP-POS
+               FOR CHARACTERS BEFORE INITIAL "STEP="
+           IF WS-STEP-POS < LENGTH OF WS-PARM-STRING
+               MOVE WS-PARM-STRING(WS-STEP-POS + 6:8) TO WS-LAST-STEP
+           END-IF.
+
+       3000-WRITE-CHECKPOINT.
+           ACCEPT WS-CYCLE-DATE FROM DATE YYYYMMDD
+           MOVE WS-CYCLE-DATE TO JCR-RUN-DATE
+           MOVE WS-LAST-STEP TO JCR-LAST-STEP
+           MOVE "COMPLETE" TO JCR-LAST-STATUS
+           OPEN OUTPUT RESTART-CTL-FILE
+           IF WS-RESTCTL-STATUS NOT = "00"
+               DISPLAY "NOPCHK: WARNING - could not open RESTCTL, "
+                   "status " WS-RESTCTL-STATUS
+           END-IF
+           MOVE WS-JOB-ID TO RCR-JOB-ID
+           MOVE WS-LAST-STEP TO RCR-LAST-COMPLETED-STEP
+           MOVE WS-CYCLE-DATE TO RCR-CYCLE-DATE
+           WRITE RESTART-CTL-RECORD
+           CLOSE RESTART-CTL-FILE.
